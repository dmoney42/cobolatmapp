@@ -4,15 +4,33 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACCOUNT-FILE ASSIGN TO "accounts.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USER-ID
+               FILE STATUS IS WS-ACCT-STAT.
 
            SELECT TRANSACTION-LOG ASSIGN TO "transactions.log"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS TRANS-STAT.  
 
-           SELECT RECEIPT-FILE ASSIGN TO "atm-receipt.txt"
+      *> each transaction gets its own receipt file, named from the
+      *> card's last 4 digits and the transaction timestamp, so the
+      *> receipt archive accumulates instead of overwriting
+           SELECT RECEIPT-FILE ASSIGN TO WS-RECEIPT-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      *> the teller's morning note count for the cash dispenser
+           SELECT CASH-LOAD-FILE ASSIGN TO "cash-load.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CASH-LOAD-STAT.
+
+      *> checkpoint marker for an in-flight withdrawal - written
+      *> before the debit, cleared after SAVE-BALANCE commits, so a
+      *> crash in between can be detected and reconciled on restart
+           SELECT PENDING-TXN-FILE ASSIGN TO "pending-txn.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PT-STAT.
+
 
 
        DATA DIVISION.
@@ -42,7 +60,30 @@
        *> This defines the template for the receipt text document
        FD RECEIPT-FILE.
          01 RECEIPT-LINE         PIC X(80).
-      *>********************************************* 
+      *>*********************************************
+
+       *> morning note count for the cash dispenser - one record,
+       *> written by the teller before the machine opens for the day
+       FD CASH-LOAD-FILE
+           RECORD CONTAINS 10 CHARACTERS
+           DATA RECORD IS CASH-LOAD-RECORD.
+       01 CASH-LOAD-RECORD.
+           05 CL-TRAY-20        PIC 9(5).
+           05 CL-TRAY-50        PIC 9(5).
+      *>*********************************************
+
+      *> one record only exists here while a withdrawal is in flight
+       FD PENDING-TXN-FILE
+           RECORD CONTAINS 51 CHARACTERS
+           DATA RECORD IS PENDING-TXN-RECORD.
+       01 PENDING-TXN-RECORD.
+           05 PT-TIMESTAMP       PIC X(16).
+           05 PT-USER-ID         PIC X(16).
+           05 PT-CARD-LAST4      PIC X(4).
+           05 PT-ACCOUNT-TYPE    PIC X. *> "1"=Checking "2"=Savings
+           05 PT-AMOUNT          PIC 9(5)V99.
+           05 PT-EXPECTED-BAL    PIC 9(5)V99.
+      *>*********************************************
 
        WORKING-STORAGE SECTION.
        01 MENU-CHOICE        PIC X.
@@ -79,8 +120,11 @@
            05 FILLER          PIC 9(5)V99.
            05 FILLER          PIC 9(5)V99.
 
-       *> these are the temporary storage variables 
+       *> these are the temporary storage variables
        01 WS-RECEIPT-LINE     PIC X(80).
+       *> built fresh in WRITE-RECEIPT for every transaction, e.g.
+       *> "receipt-1234-2026081012345600.txt"
+       01 WS-RECEIPT-FILENAME PIC X(40).
        01 WS-FORMATTED-DATE   PIC X(10).  *> YYYY/MM/DD
        01 WS-FORMATTED-TIME   PIC X(8).   *> HH:MM:SS
        01 WS-DISPLAY-AMOUNT     PIC Z(5).99.
@@ -91,6 +135,10 @@
        *> we will get when we try to write to a file
        01 TRANS-STAT PIC XX.
 
+       *> file status for ACCOUNT-FILE now that it is indexed - lets
+       *> SAVE-BALANCE tell a REWRITE failure from a not-found key
+       01 WS-ACCT-STAT PIC XX.
+
        *> This variable for accepting an input to allow the user to 
        *> 1 for checking and 2 for savings
        01 ACCOUNT-TYPE         PIC X.
@@ -111,14 +159,96 @@
        01 WS-DISPLAY-BALANCE-TXT PIC X(10).
 
 
+       *> used by the PIN-change / account maintenance option
+       01 WS-NEW-PIN           PIC X(4).
+       01 WS-NEW-PIN-CONFIRM   PIC X(4).
+
+       *> cash dispenser note counts, loaded from cash-load.dat at
+       *> startup and decremented as withdrawals are dispensed
+       01 WS-CASH-TRAY-20      PIC 9(5).
+       01 WS-CASH-TRAY-50      PIC 9(5).
+       01 WS-LOW-CASH-THRESHOLD PIC 9(3) VALUE 5.
+       01 WS-CASH-LOAD-STAT    PIC XX.
+
+       *> staging fields for the WS-PENDING-TXN checkpoint marker
+       01 WS-PT-STAT            PIC XX.
+       01 WS-PT-ACCOUNT-TYPE    PIC X.
+       01 WS-PT-EXPECTED-BAL    PIC 9(5)V99.
+       01 WS-PT-LOG-FOUND       PIC X VALUE "N".
+           88 PT-LOG-FOUND        VALUE "Y".
+       01 WS-PT-BAL-OK          PIC X VALUE "N".
+           88 PT-BAL-OK           VALUE "Y".
+
+      *> snapshot of PENDING-TXN-RECORD taken before the file is
+      *> closed, so RECONCILE-PENDING-TXN and the paragraphs it calls
+      *> can work from these instead of the FD record - PENDING-TXN-
+      *> FILE has to be closed before CLEAR-PENDING-MARKER can reopen
+      *> it OUTPUT to truncate the marker
+       01 WS-PT-TIMESTAMP       PIC X(16).
+       01 WS-PT-USER-ID         PIC X(16).
+       01 WS-PT-CARD-LAST4      PIC X(4).
+       01 WS-PT-AMOUNT          PIC 9(5)V99.
+
+       *> working fields for COMPUTE-DISPENSE-COMBO, which figures
+       *> out how many $20s and $50s to dispense for WITHDRAW-AMOUNT
+       01 WS-MAX-50            PIC 9(3) COMP.
+       01 WS-CANDIDATE-50      PIC S9(3) COMP.
+       01 WS-CANDIDATE-20      PIC 9(3) COMP.
+       01 WS-REMAINDER-AMOUNT  PIC 9(5)V99.
+       01 WS-NOTES-NEEDED-20   PIC 9(3) COMP.
+       01 WS-NOTES-NEEDED-50   PIC 9(3) COMP.
+       01 WS-DISPENSE-FLAG     PIC X VALUE "N".
+           88 DISPENSE-FOUND     VALUE "Y".
+           88 DISPENSE-NOT-FOUND VALUE "N".
+
        01 USER-INPUT-STR       PIC X(10).   *> Raw input from user (string)
        01 NUMERIC-FLAG         PIC X.      *> 'Y' if valid number, 'N' otherwise
            88 IS-NUMERIC        VALUE 'Y'.
            88 NOT-NUMERIC       VALUE 'N'.
 
+       *> Gates every "DEBUG:" console DISPLAY below. Off by default so
+       *> PINs/balances/transaction detail never scroll at the terminal
+       *> in production; turn on by passing DEBUG as a startup parameter.
+       01 WS-DEBUG-MODE        PIC X VALUE "N".
+           88 DEBUG-ON          VALUE "Y".
+           88 DEBUG-OFF         VALUE "N".
+       01 WS-STARTUP-PARM      PIC X(20).
+
+      *> mini-statement staging area - holds up to WS-MS-MAX-ENTRIES
+      *> most recent transactions.log entries for the current card;
+      *> the table wraps, so the oldest entry gets overwritten first
+       01 WS-MS-MAX-ENTRIES    PIC 9(2) COMP VALUE 5.
+       01 WS-MS-COUNT          PIC 9(2) COMP VALUE 0.
+       01 WS-MS-ENTRY-COUNT    PIC 9(2) COMP.
+       01 WS-MS-NEXT-SLOT      PIC 9(2) COMP VALUE 1.
+       01 WS-MS-SUB            PIC 9(2) COMP.
+       01 WS-MS-TABLE.
+           05 WS-MS-ENTRY OCCURS 5 TIMES.
+               10 WS-MS-TYPE       PIC X.
+               10 WS-MS-AMOUNT     PIC 9(5)V99.
+               10 WS-MS-BALANCE    PIC 9(5)V99.
+       01 WS-MS-TYPE-DESC       PIC X(10).
+       01 WS-MS-AMOUNT-DISP     PIC Z(5).99.
+       01 WS-MS-BALANCE-DISP    PIC Z(5).99.
+       01 WS-MS-AMOUNT-TXT      PIC X(10).
+       01 WS-MS-BALANCE-TXT     PIC X(10).
+       01 WS-MS-TIMESTAMP       PIC X(16).
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            DISPLAY "ATM APP STARTED".
+
+      *> Startup parameter turns on the DEBUG: console traces - leave
+      *> it off (the default) for any production run
+           ACCEPT WS-STARTUP-PARM FROM COMMAND-LINE
+           IF WS-STARTUP-PARM = "DEBUG"
+               SET DEBUG-ON TO TRUE
+           END-IF
+
+      *> catches a withdrawal interrupted mid-transaction on the
+      *> previous run, before any new card is accepted
+           PERFORM CHECK-PENDING-TXN
+
            OPEN INPUT ACCOUNT-FILE.
 
       *    Enter card number then we search the database
@@ -127,7 +257,7 @@
            ACCEPT ENTERED-CARD-NUMBER
 
            PERFORM WITH TEST AFTER UNTIL RECORD-MATCH OR NO-MATCH
-              READ ACCOUNT-FILE
+              READ ACCOUNT-FILE NEXT RECORD
                     AT END
                         SET NO-MATCH TO TRUE
                         DISPLAY "End of file reached."
@@ -174,13 +304,15 @@
            CLOSE ACCOUNT-FILE.         
      
 
-           ACCEPT WS-TODAY FROM DATE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
 
            IF LAST-WITHDRAW-DATE NOT = WS-TODAY
                MOVE 0 TO DAILY-WITHDRAW-AMOUNT
                MOVE WS-TODAY TO LAST-WITHDRAW-DATE
            END-IF.
 
+           PERFORM LOAD-CASH-TRAY.
+
            *> after the user validates their card and pin, then we ask
            *> the user what account they want to access. If they dont
            *> enter 1 or 2 then it defaults to 1 (checking)
@@ -203,7 +335,9 @@
               DISPLAY "3. Withdraw"
               DISPLAY "4. Transfer Funds Between Accounts"
               DISPLAY "5. Exit"
-              DISPLAY "Choose an option (1-5): "
+              DISPLAY "6. Change PIN"
+              DISPLAY "7. Print Mini Statement"
+              DISPLAY "Choose an option (1-7): "
               ACCEPT MENU-CHOICE
 
                   EVALUATE MENU-CHOICE
@@ -317,6 +451,12 @@
                      WHEN "5"
                        DISPLAY "Exiting... Goodbye."
 
+                     WHEN "6"
+                       PERFORM CHANGE-PIN
+
+                     WHEN "7"
+                       PERFORM PRINT-MINI-STATEMENT
+
                      WHEN OTHER
                        DISPLAY "Invalid option. Please try again."
                   END-EVALUATE
@@ -330,9 +470,233 @@
       *********************************************************      
       *These are our PARAGRAPHS that can be called from anywhere
       * similar to functions
+       LOAD-CASH-TRAY.
+      *> reads the teller's morning note count; if the file is
+      *> missing we start with an empty tray so withdrawals get
+      *> turned down instead of dispensing against a guess. The
+      *> status check matters: OPEN INPUT on a missing file with no
+      *> declaratives sets status 35 rather than failing the READ,
+      *> so a READ issued anyway would hang the caller forever.
+           OPEN INPUT CASH-LOAD-FILE
+           IF WS-CASH-LOAD-STAT = "35"
+               DISPLAY "WARNING: cash-load.dat not found. "
+                   "Cash tray is empty."
+               MOVE 0 TO WS-CASH-TRAY-20
+               MOVE 0 TO WS-CASH-TRAY-50
+           ELSE
+               READ CASH-LOAD-FILE
+                   AT END
+                       DISPLAY "WARNING: cash-load.dat is empty. "
+                           "Cash tray is empty."
+                       MOVE 0 TO WS-CASH-TRAY-20
+                       MOVE 0 TO WS-CASH-TRAY-50
+                   NOT AT END
+                       MOVE CL-TRAY-20 TO WS-CASH-TRAY-20
+                       MOVE CL-TRAY-50 TO WS-CASH-TRAY-50
+               END-READ
+               CLOSE CASH-LOAD-FILE
+           END-IF.
+
+       COMPUTE-DISPENSE-COMBO.
+      *> finds a count of $50s and $20s that (a) adds up to
+      *> WITHDRAW-AMOUNT and (b) is covered by what's left in the
+      *> cash tray, preferring as many $50s as the tray allows
+           SET DISPENSE-NOT-FOUND TO TRUE
+           MOVE 0 TO WS-NOTES-NEEDED-20
+           MOVE 0 TO WS-NOTES-NEEDED-50
+           COMPUTE WS-MAX-50 =
+               FUNCTION INTEGER-PART(WITHDRAW-AMOUNT / 50)
+
+           PERFORM VARYING WS-CANDIDATE-50 FROM WS-MAX-50 BY -1
+                   UNTIL WS-CANDIDATE-50 < 0 OR DISPENSE-FOUND
+               COMPUTE WS-REMAINDER-AMOUNT =
+                   WITHDRAW-AMOUNT - (WS-CANDIDATE-50 * 50)
+               IF FUNCTION MOD(WS-REMAINDER-AMOUNT 20) = 0
+                   COMPUTE WS-CANDIDATE-20 =
+                       WS-REMAINDER-AMOUNT / 20
+                   IF WS-CANDIDATE-50 <= WS-CASH-TRAY-50
+                           AND WS-CANDIDATE-20 <= WS-CASH-TRAY-20
+                       MOVE WS-CANDIDATE-50 TO WS-NOTES-NEEDED-50
+                       MOVE WS-CANDIDATE-20 TO WS-NOTES-NEEDED-20
+                       SET DISPENSE-FOUND TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       DISPENSE-CASH.
+      *> only reached once a withdrawal has been approved - takes
+      *> the notes out of the tray and warns the teller if either
+      *> denomination is running low
+           SUBTRACT WS-NOTES-NEEDED-20 FROM WS-CASH-TRAY-20
+           SUBTRACT WS-NOTES-NEEDED-50 FROM WS-CASH-TRAY-50
+
+           IF WS-CASH-TRAY-20 < WS-LOW-CASH-THRESHOLD
+               OR WS-CASH-TRAY-50 < WS-LOW-CASH-THRESHOLD
+               DISPLAY "LOW CASH WARNING: $20 tray=" WS-CASH-TRAY-20
+                   " $50 tray=" WS-CASH-TRAY-50
+           END-IF
+
+           PERFORM SAVE-CASH-TRAY.
+
+       SAVE-CASH-TRAY.
+      *> writes the post-dispense counts straight back to
+      *> cash-load.dat so the next customer's session (and the next
+      *> LOAD-CASH-TRAY) sees what's actually left in the tray,
+      *> instead of re-reading the teller's original morning count
+           MOVE WS-CASH-TRAY-20 TO CL-TRAY-20
+           MOVE WS-CASH-TRAY-50 TO CL-TRAY-50
+           OPEN OUTPUT CASH-LOAD-FILE
+           WRITE CASH-LOAD-RECORD
+           CLOSE CASH-LOAD-FILE.
+
+       WRITE-PENDING-MARKER.
+      *> laid down before the balance is debited - WS-TR-TIMESTAMP
+      *> and WS-PT-EXPECTED-BAL/WS-PT-ACCOUNT-TYPE must already be
+      *> set by the caller
+           MOVE WS-TR-TIMESTAMP    TO PT-TIMESTAMP
+           MOVE USER-ID            TO PT-USER-ID
+           MOVE USER-ID(13:4)      TO PT-CARD-LAST4
+           MOVE WS-PT-ACCOUNT-TYPE TO PT-ACCOUNT-TYPE
+           MOVE WITHDRAW-AMOUNT    TO PT-AMOUNT
+           MOVE WS-PT-EXPECTED-BAL TO PT-EXPECTED-BAL
+
+           OPEN OUTPUT PENDING-TXN-FILE
+           WRITE PENDING-TXN-RECORD
+           CLOSE PENDING-TXN-FILE.
+
+       CLEAR-PENDING-MARKER.
+      *> SAVE-BALANCE has committed, so the checkpoint is no longer
+      *> needed - an empty file reads back as "nothing pending"
+           OPEN OUTPUT PENDING-TXN-FILE
+           CLOSE PENDING-TXN-FILE.
+
+       CHECK-PENDING-TXN.
+      *> run once at startup, before any card is even accepted - if
+      *> the last run left a marker behind it never reached
+      *> CLEAR-PENDING-MARKER, so the debit and the log may disagree.
+      *> A first-ever run won't have pending-txn.dat at all, so that
+      *> has to read as "nothing pending" rather than blow up.
+           MOVE SPACES TO WS-PT-TIMESTAMP
+           OPEN INPUT PENDING-TXN-FILE
+           IF WS-PT-STAT NOT = "35"
+               READ PENDING-TXN-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PT-TIMESTAMP     TO WS-PT-TIMESTAMP
+                       MOVE PT-USER-ID       TO WS-PT-USER-ID
+                       MOVE PT-CARD-LAST4    TO WS-PT-CARD-LAST4
+                       MOVE PT-ACCOUNT-TYPE  TO WS-PT-ACCOUNT-TYPE
+                       MOVE PT-AMOUNT        TO WS-PT-AMOUNT
+                       MOVE PT-EXPECTED-BAL  TO WS-PT-EXPECTED-BAL
+               END-READ
+               CLOSE PENDING-TXN-FILE
+      *> the snapshot above has to be taken, and the file closed,
+      *> before RECONCILE-PENDING-TXN runs - CLEAR-PENDING-MARKER
+      *> reopens PENDING-TXN-FILE OUTPUT, and GnuCOBOL silently
+      *> no-ops an OPEN against a file that is still open INPUT
+               IF WS-PT-TIMESTAMP NOT = SPACES
+                   PERFORM RECONCILE-PENDING-TXN
+               END-IF
+           END-IF.
+
+       RECONCILE-PENDING-TXN.
+           DISPLAY "NOTICE: prior session left an interrupted "
+               "withdrawal for card ****-" WS-PT-CARD-LAST4
+           PERFORM FIND-LOG-ENTRY
+           PERFORM RECONCILE-ACCOUNT-BALANCE
+           PERFORM CLEAR-PENDING-MARKER
+           DISPLAY "Reconciliation of interrupted withdrawal "
+               "complete.".
+
+       FIND-LOG-ENTRY.
+      *> if LOG-TRANSACTION never got to run, write the entry now so
+      *> transactions.log reflects what actually happened. A missing
+      *> transactions.log reads as "entry not found" rather than
+      *> spinning the loop below forever on status 47.
+           SET WS-PT-LOG-FOUND TO "N"
+           OPEN INPUT TRANSACTION-LOG
+           IF TRANS-STAT NOT = "35"
+               PERFORM UNTIL TRANS-STAT = "10"
+                   READ TRANSACTION-LOG
+                       AT END
+                           MOVE "10" TO TRANS-STAT
+                       NOT AT END
+                           IF TR-TIMESTAMP = WS-PT-TIMESTAMP
+                                   AND TR-CARD-LAST4 = WS-PT-CARD-LAST4
+                               MOVE "Y" TO WS-PT-LOG-FOUND
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-LOG
+           END-IF
+
+           IF NOT PT-LOG-FOUND
+               DISPLAY "  - transaction log entry was missing; "
+                   "writing it now"
+               MOVE WS-PT-TIMESTAMP  TO WS-TR-TIMESTAMP
+               MOVE WS-PT-CARD-LAST4 TO WS-TR-CARD-LAST4
+               MOVE 'W'              TO WS-TR-TYPE
+               MOVE WS-PT-AMOUNT     TO WS-TR-AMOUNT
+               MOVE WS-PT-EXPECTED-BAL TO WS-TR-NEW-BALANCE
+               PERFORM LOG-TRANSACTION
+           ELSE
+               DISPLAY "  - transaction log entry already present"
+           END-IF.
+
+       RECONCILE-ACCOUNT-BALANCE.
+      *> if SAVE-BALANCE never got to run, the account file still
+      *> has the pre-debit balance - apply the missed debit now
+           MOVE "N" TO WS-PT-BAL-OK
+           OPEN I-O ACCOUNT-FILE
+           MOVE WS-PT-USER-ID TO USER-ID
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY "  - account " WS-PT-USER-ID
+                       " not found; cannot reconcile balance"
+               NOT INVALID KEY
+                   IF WS-PT-ACCOUNT-TYPE = "1"
+                       IF CHECKING-BALANCE = WS-PT-EXPECTED-BAL
+                           MOVE "Y" TO WS-PT-BAL-OK
+                       ELSE
+                           MOVE WS-PT-EXPECTED-BAL TO CHECKING-BALANCE
+                       END-IF
+                   ELSE
+                       IF SAVINGS-BALANCE = WS-PT-EXPECTED-BAL
+                           MOVE "Y" TO WS-PT-BAL-OK
+                       ELSE
+                           MOVE WS-PT-EXPECTED-BAL TO SAVINGS-BALANCE
+                       END-IF
+                   END-IF
+
+                   IF PT-BAL-OK
+                       DISPLAY "  - account balance already matches"
+                   ELSE
+      *> the debit never made it to disk, so neither did this
+      *> withdrawal's share of the $500/day cap - catch up
+      *> DAILY-WITHDRAW-AMOUNT the same way MAIN-LOGIC would have
+                       IF LAST-WITHDRAW-DATE NOT = WS-PT-TIMESTAMP(1:8)
+                           MOVE 0 TO DAILY-WITHDRAW-AMOUNT
+                           MOVE WS-PT-TIMESTAMP(1:8) TO
+                               LAST-WITHDRAW-DATE
+                       END-IF
+                       ADD WS-PT-AMOUNT TO DAILY-WITHDRAW-AMOUNT
+
+                       REWRITE ACCOUNT-RECORD
+                           INVALID KEY
+                               DISPLAY "  - ERROR: could not apply "
+                                   "missed debit"
+                       END-REWRITE
+                       DISPLAY "  - account balance was out of "
+                           "date; applied the missed debit"
+                   END-IF
+           END-READ
+           CLOSE ACCOUNT-FILE.
+
        PROCESS-WITHDRAWAL.
-           
-           COMPUTE REMAINING-LIMIT = DAILY-LIMIT - WITHDRAW-AMOUNT
+      *> REMAINING-LIMIT is what is left of DAILY-LIMIT for the whole
+      *> card-day, not just this one transaction
+           COMPUTE REMAINING-LIMIT = DAILY-LIMIT - DAILY-WITHDRAW-AMOUNT
 
            IF WITHDRAW-AMOUNT > REMAINING-LIMIT
               DISPLAY "You've reached your daily withdrawal limit"
@@ -341,68 +705,100 @@
                  DISPLAY "Amount exceeds daily limit. You can withdraw "
                  DISPLAY "up to: $" REMAINING-LIMIT
                  MOVE "6" TO WITHDRAW-CHOICE
-           ELSE IF ACCOUNT-TYPE = "1"
+           ELSE
+             PERFORM COMPUTE-DISPENSE-COMBO
+             IF DISPENSE-NOT-FOUND
+                DISPLAY "Cash dispenser cannot make that amount "
+                    "with the notes on hand. Try another amount."
+                MOVE "6" TO WITHDRAW-CHOICE
+             ELSE IF ACCOUNT-TYPE = "1"
                        IF CHECKING-BALANCE >= WITHDRAW-AMOUNT
-                           COMPUTE CHECKING-BALANCE = CHECKING-BALANCE 
+                           MOVE FUNCTION CURRENT-DATE(1:16) TO
+                                                         WS-TR-TIMESTAMP
+                           COMPUTE WS-PT-EXPECTED-BAL =
+                               CHECKING-BALANCE - WITHDRAW-AMOUNT
+                           MOVE "1" TO WS-PT-ACCOUNT-TYPE
+                           PERFORM WRITE-PENDING-MARKER
+
+                           COMPUTE CHECKING-BALANCE = CHECKING-BALANCE
                                                      - WITHDRAW-AMOUNT
                            DISPLAY "Withdrawal Successful."
                            DISPLAY "New Balance: $" CHECKING-BALANCE
-                       
+
                            MOVE CHECKING-BALANCE TO WS-TR-NEW-BALANCE
-                         MOVE FUNCTION CURRENT-DATE(1:16) TO 
-                                                         WS-TR-TIMESTAMP
                          MOVE 'W' TO WS-TR-TYPE    *> 'W' for Withdrawal
                          MOVE WITHDRAW-AMOUNT TO WS-TR-AMOUNT
                          MOVE USER-ID(13:4) TO WS-TR-CARD-LAST4  
                                                      *> Last 4 digits
-                         DISPLAY "DEBUG: Timestamp = " WS-TR-TIMESTAMP
-                         DISPLAY "DEBUG: Card Last4 = " WS-TR-CARD-LAST4
-                         DISPLAY "DEBUG: Amount     = " WS-TR-AMOUNT
-                         DISPLAY "DEBUG: Balance  = " WS-TR-NEW-BALANCE
+                         IF DEBUG-ON
+                           DISPLAY "DEBUG: Timestamp = "
+                               WS-TR-TIMESTAMP
+                           DISPLAY "DEBUG: Card Last4 = "
+                               WS-TR-CARD-LAST4
+                           DISPLAY "DEBUG: Amount     = " WS-TR-AMOUNT
+                           DISPLAY "DEBUG: Balance  = "
+                               WS-TR-NEW-BALANCE
+                         END-IF
                            MOVE "CHECKING" TO WS-TR-ACCOUNT-TYPE
                            IF WS-TR-TYPE = "W"
                                MOVE "WITHDRAWAL" TO WS-TYPE-DESCRIPTION
                              ELSE
                                MOVE "DEPOSIT" TO WS-TYPE-DESCRIPTION
                            END-IF
+                           ADD WITHDRAW-AMOUNT TO DAILY-WITHDRAW-AMOUNT
+                           PERFORM DISPENSE-CASH
                            PERFORM LOG-TRANSACTION
                            PERFORM WRITE-RECEIPT
                            PERFORM SAVE-BALANCE
+                           PERFORM CLEAR-PENDING-MARKER
                          ELSE
-                           DISPLAY "Insufficient funds in Checking." 
+                           DISPLAY "Insufficient funds in Checking."
                            DISPLAY "Withdrawal denied."
                            MOVE "6" TO WITHDRAW-CHOICE
                        END-IF
                    
                  ELSE IF SAVINGS-BALANCE >= WITHDRAW-AMOUNT
-                         COMPUTE SAVINGS-BALANCE = SAVINGS-BALANCE - 
+                         MOVE FUNCTION CURRENT-DATE(1:16) TO
+                                                         WS-TR-TIMESTAMP
+                         COMPUTE WS-PT-EXPECTED-BAL =
+                             SAVINGS-BALANCE - WITHDRAW-AMOUNT
+                         MOVE "2" TO WS-PT-ACCOUNT-TYPE
+                         PERFORM WRITE-PENDING-MARKER
+
+                         COMPUTE SAVINGS-BALANCE = SAVINGS-BALANCE -
                                                        WITHDRAW-AMOUNT
                          DISPLAY "Withdrawal Successful."
                          DISPLAY "New Balance: $" SAVINGS-BALANCE
-                     
+
                          MOVE SAVINGS-BALANCE TO WS-TR-NEW-BALANCE
                          *> === INSERT TRANSACTION LOGGING HERE (START)
-                         MOVE FUNCTION CURRENT-DATE(1:16) TO 
-                                                         WS-TR-TIMESTAMP
                          MOVE 'W' TO WS-TR-TYPE    *> 'W' for Withdrawal
                          MOVE WITHDRAW-AMOUNT TO WS-TR-AMOUNT
                          MOVE USER-ID(13:4) TO WS-TR-CARD-LAST4  
                                                      *> Last 4 digits
-                         DISPLAY "DEBUG: Timestamp = " WS-TR-TIMESTAMP
-                         DISPLAY "DEBUG: Card Last4 = " WS-TR-CARD-LAST4
-                         DISPLAY "DEBUG: Amount     = " WS-TR-AMOUNT
-                         DISPLAY "DEBUG: Balance  = " WS-TR-NEW-BALANCE
+                         IF DEBUG-ON
+                           DISPLAY "DEBUG: Timestamp = "
+                               WS-TR-TIMESTAMP
+                           DISPLAY "DEBUG: Card Last4 = "
+                               WS-TR-CARD-LAST4
+                           DISPLAY "DEBUG: Amount     = " WS-TR-AMOUNT
+                           DISPLAY "DEBUG: Balance  = "
+                               WS-TR-NEW-BALANCE
+                         END-IF
                          MOVE "SAVINGS" TO WS-TR-ACCOUNT-TYPE
                            IF WS-TR-TYPE = "W"
                                MOVE "WITHDRAWAL" TO WS-TYPE-DESCRIPTION
                              ELSE
                                MOVE "DEPOSIT" TO WS-TYPE-DESCRIPTION
                            END-IF                      
+                         ADD WITHDRAW-AMOUNT TO DAILY-WITHDRAW-AMOUNT
+                         PERFORM DISPENSE-CASH
                          PERFORM LOG-TRANSACTION
                          PERFORM WRITE-RECEIPT
                          PERFORM SAVE-BALANCE
+                         PERFORM CLEAR-PENDING-MARKER
                        ELSE
-                         DISPLAY "Insufficient funds in Savings." 
+                         DISPLAY "Insufficient funds in Savings."
                          DISPLAY "Withdrawal denied."
                          MOVE "6" TO WITHDRAW-CHOICE
                       END-IF
@@ -410,7 +806,8 @@
 
          
            END-IF
-           END-IF                        
+           END-IF
+           END-IF
            END-IF.
              
            
@@ -444,11 +841,153 @@
 
        
        SAVE-BALANCE.
-           OPEN OUTPUT ACCOUNT-FILE
-           WRITE ACCOUNT-RECORD
+      *> USER-ID is still set from the matched record, so the REWRITE
+      *> below goes to that one keyed record instead of the whole file
+           OPEN I-O ACCOUNT-FILE
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR: Unable to save account "
+                       USER-ID " - FILE STATUS " WS-ACCT-STAT
+           END-REWRITE
            CLOSE ACCOUNT-FILE.
 
 
+       CHANGE-PIN.
+      *> lets a cardholder who is already past card/PIN verification
+      *> set a new PIN, instead of us hand-editing accounts.dat
+           DISPLAY "Re-enter your current PIN to confirm: "
+           ACCEPT ENTERED-PIN
+
+           IF ENTERED-PIN NOT = PIN
+               DISPLAY "Incorrect PIN. PIN change cancelled."
+           ELSE
+               DISPLAY "Enter new 4-digit PIN: "
+               ACCEPT WS-NEW-PIN
+
+               IF WS-NEW-PIN NOT NUMERIC
+                   DISPLAY "PIN must be 4 digits. PIN unchanged."
+               ELSE
+                   DISPLAY "Confirm new PIN: "
+                   ACCEPT WS-NEW-PIN-CONFIRM
+
+                   IF WS-NEW-PIN NOT = WS-NEW-PIN-CONFIRM
+                       DISPLAY "PINs do not match. PIN unchanged."
+                   ELSE
+                       MOVE WS-NEW-PIN TO PIN
+                       PERFORM SAVE-BALANCE
+                       DISPLAY "PIN changed successfully."
+                   END-IF
+               END-IF
+           END-IF.
+
+
+       PRINT-MINI-STATEMENT.
+      *> scans transactions.log for this card and prints/saves the
+      *> last WS-MS-MAX-ENTRIES entries (type, amount, new balance)
+           MOVE 0 TO WS-MS-COUNT
+           MOVE 1 TO WS-MS-NEXT-SLOT
+
+      *> a card with no transactions yet (just onboarded) means
+      *> transactions.log may not exist at all - treat that the same
+      *> as "zero matching records" instead of looping on status 47
+           OPEN INPUT TRANSACTION-LOG
+           IF TRANS-STAT NOT = "35"
+               PERFORM UNTIL TRANS-STAT = "10"
+                   READ TRANSACTION-LOG
+                       AT END
+                           MOVE "10" TO TRANS-STAT
+                       NOT AT END
+                           IF TR-CARD-LAST4 = USER-ID(13:4)
+                               PERFORM STORE-MINI-STATEMENT-ENTRY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-LOG
+           END-IF
+
+           DISPLAY " "
+           IF WS-MS-COUNT = 0
+               DISPLAY "No transactions found for this card."
+           ELSE
+               PERFORM WRITE-MINI-STATEMENT
+           END-IF.
+
+       STORE-MINI-STATEMENT-ENTRY.
+           MOVE TR-TYPE TO WS-MS-TYPE(WS-MS-NEXT-SLOT)
+           MOVE TR-AMOUNT TO WS-MS-AMOUNT(WS-MS-NEXT-SLOT)
+           MOVE TR-NEW-BALANCE TO WS-MS-BALANCE(WS-MS-NEXT-SLOT)
+
+           IF WS-MS-COUNT < WS-MS-MAX-ENTRIES
+               ADD 1 TO WS-MS-COUNT
+           END-IF
+
+           ADD 1 TO WS-MS-NEXT-SLOT
+           IF WS-MS-NEXT-SLOT > WS-MS-MAX-ENTRIES
+               MOVE 1 TO WS-MS-NEXT-SLOT
+           END-IF.
+
+       WRITE-MINI-STATEMENT.
+      *> the buffer wraps once it's full, so the oldest entry still
+      *> held is sitting in the slot the next write would have used
+           IF WS-MS-COUNT < WS-MS-MAX-ENTRIES
+               MOVE 1 TO WS-MS-SUB
+           ELSE
+               MOVE WS-MS-NEXT-SLOT TO WS-MS-SUB
+           END-IF
+           MOVE WS-MS-COUNT TO WS-MS-ENTRY-COUNT
+
+           MOVE FUNCTION CURRENT-DATE(1:16) TO WS-MS-TIMESTAMP
+           MOVE SPACES TO WS-RECEIPT-FILENAME
+           STRING "ministatement-" USER-ID(13:4) "-" WS-MS-TIMESTAMP
+               ".txt" DELIMITED BY SIZE INTO WS-RECEIPT-FILENAME
+           OPEN OUTPUT RECEIPT-FILE
+
+           DISPLAY "===== MINI STATEMENT ====="
+           MOVE "MINI STATEMENT" TO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+           MOVE "------------------------------" TO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+
+           PERFORM WS-MS-ENTRY-COUNT TIMES
+               PERFORM DISPLAY-MINI-STATEMENT-LINE
+               ADD 1 TO WS-MS-SUB
+               IF WS-MS-SUB > WS-MS-MAX-ENTRIES
+                   MOVE 1 TO WS-MS-SUB
+               END-IF
+           END-PERFORM
+
+           MOVE "------------------------------" TO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+           CLOSE RECEIPT-FILE
+           DISPLAY "Saved to " WS-RECEIPT-FILENAME.
+
+       DISPLAY-MINI-STATEMENT-LINE.
+           EVALUATE WS-MS-TYPE(WS-MS-SUB)
+               WHEN "W"
+                   MOVE "WITHDRAWAL" TO WS-MS-TYPE-DESC
+               WHEN "D"
+                   MOVE "DEPOSIT"    TO WS-MS-TYPE-DESC
+               WHEN "T"
+                   MOVE "TRANSFER"   TO WS-MS-TYPE-DESC
+               WHEN OTHER
+                   MOVE "UNKNOWN"    TO WS-MS-TYPE-DESC
+           END-EVALUATE
+
+           MOVE WS-MS-AMOUNT(WS-MS-SUB) TO WS-MS-AMOUNT-DISP
+           MOVE WS-MS-BALANCE(WS-MS-SUB) TO WS-MS-BALANCE-DISP
+           MOVE WS-MS-AMOUNT-DISP TO WS-MS-AMOUNT-TXT
+           MOVE WS-MS-BALANCE-DISP TO WS-MS-BALANCE-TXT
+
+           DISPLAY WS-MS-TYPE-DESC "  $" WS-MS-AMOUNT-TXT
+               "  Balance: $" WS-MS-BALANCE-TXT
+
+           MOVE SPACES TO RECEIPT-LINE
+           STRING WS-MS-TYPE-DESC "  $" WS-MS-AMOUNT-TXT
+               "  Balance: $" WS-MS-BALANCE-TXT
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE.
+
+
        LOG-TRANSACTION.
            MOVE WS-TR-TIMESTAMP       TO TR-TIMESTAMP
            MOVE WS-TR-CARD-LAST4      TO TR-CARD-LAST4
@@ -457,15 +996,21 @@
            MOVE WS-TR-NEW-BALANCE     TO TR-NEW-BALANCE
            MOVE "END"                 TO TR-END-MARKER
            *> Keep this for now for easy visual check
-           
-           DISPLAY "DEBUG: WS-TR-DATA before MOVE: " WS-TRANSACTION-DATA
-           DISPLAY "DEBUG: TRANSACTION-RECORD before"
-           DISPLAY "WRITE: " TRANSACTION-RECORD
-           
+
+           IF DEBUG-ON
+             DISPLAY "DEBUG: WS-TR-DATA before MOVE: "
+                 WS-TRANSACTION-DATA
+             DISPLAY "DEBUG: TRANSACTION-RECORD before"
+             DISPLAY "WRITE: " TRANSACTION-RECORD
+           END-IF
+
            OPEN EXTEND TRANSACTION-LOG
            WRITE TRANSACTION-RECORD
            CLOSE TRANSACTION-LOG
-           DISPLAY "DEBUG: File Status after EXTEND/WRITE: " TRANS-STAT.
+           IF DEBUG-ON
+             DISPLAY "DEBUG: File Status after EXTEND/WRITE: "
+                 TRANS-STAT
+           END-IF.
 
            *> *********************************************************
            *> *********************************************************
@@ -595,8 +1140,11 @@
 
            MOVE WS-DISPLAY-AMOUNT TO WS-DISPLAY-AMOUNT-TXT
            MOVE WS-DISPLAY-BALANCE TO WS-DISPLAY-BALANCE-TXT
-           
-       
+
+           MOVE SPACES TO WS-RECEIPT-FILENAME
+           STRING "receipt-" WS-TR-CARD-LAST4 "-" WS-TR-TIMESTAMP
+               ".txt" DELIMITED BY SIZE INTO WS-RECEIPT-FILENAME
+
            OPEN OUTPUT RECEIPT-FILE
        
            MOVE "ATM RECEIPT" TO RECEIPT-LINE
