@@ -0,0 +1,306 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATMLOAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USER-ID
+               FILE STATUS IS WS-ACCT-STAT.
+
+           SELECT LOAD-INPUT-FILE ASSIGN TO "account-load.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOAD-STAT.
+
+           SELECT LOAD-REPORT ASSIGN TO "account-load-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE
+           RECORD CONTAINS 49 CHARACTERS
+           DATA RECORD IS ACCOUNT-RECORD.
+       01 ACCOUNT-RECORD.
+           05 USER-ID             PIC X(16). *> 16 characters
+           05 PIN                 PIC X(4). *> 4 characters
+           05 CHECKING-BALANCE      PIC 9(5)V99.
+           05 SAVINGS-BALANCE       PIC 9(5)V99.
+           05 DAILY-WITHDRAW-AMOUNT PIC 9(5)V99.
+           05 LAST-WITHDRAW-DATE  PIC 9(8).
+
+      *> onboarding feed: one comma-delimited line per account, so
+      *> nobody has to hand-format fixed-width PIC 9(5)V99 fields
+      *>   USER-ID,PIN,CHECKING,SAVINGS,DAILY-WITHDRAWN,LAST-WITHDRAW-DATE
+       FD LOAD-INPUT-FILE
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS LOAD-INPUT-LINE.
+       01 LOAD-INPUT-LINE         PIC X(100).
+
+       *> summarizes what ATMLOAD did with each input line
+       FD LOAD-REPORT.
+         01 LOAD-REPORT-LINE      PIC X(80).
+      *>*********************************************
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-STAT          PIC XX.
+       01 WS-LOAD-STAT          PIC XX.
+
+       01 WS-EOF-FLAG           PIC X VALUE "N".
+           88 END-OF-LOAD-FILE    VALUE "Y".
+
+       01 WS-LINE-NUMBER        PIC 9(5) COMP VALUE 0.
+       01 WS-ACCEPTED-COUNT     PIC 9(5) COMP VALUE 0.
+       01 WS-REJECTED-COUNT     PIC 9(5) COMP VALUE 0.
+
+       *> raw comma-delimited fields, before validation/conversion
+       01 WS-IN-USERID          PIC X(16).
+       01 WS-IN-PIN             PIC X(4).
+       01 WS-IN-CHECKING        PIC X(12).
+       01 WS-IN-SAVINGS         PIC X(12).
+       01 WS-IN-DAILYWD         PIC X(12).
+       01 WS-IN-LASTWD          PIC X(10).
+
+       01 WS-NUMVAL-CHECK       PIC S9(4) COMP.
+      *> wide enough to hold whatever FUNCTION NUMVAL returns - a
+      *> value too big or negative for an account balance must be
+      *> range-checked here, before it is ever MOVEd into the
+      *> unsigned PIC 9(5)V99 fields below and silently clipped
+       01 WS-NUMVAL-AMT         PIC S9(7)V99.
+       01 WS-CHECKING-AMT       PIC 9(5)V99.
+       01 WS-SAVINGS-AMT        PIC 9(5)V99.
+       01 WS-DAILYWD-AMT        PIC 9(5)V99.
+       01 WS-LASTWD-DATE        PIC 9(8).
+
+       01 WS-LINE-VALID         PIC X VALUE "Y".
+           88 LINE-IS-VALID       VALUE "Y".
+           88 LINE-IS-INVALID     VALUE "N".
+       01 WS-REJECT-REASON      PIC X(40).
+
+       01 WS-LINE-NUMBER-TXT    PIC Z(4)9.
+       01 WS-REPORT-COUNT-TXT   PIC Z(4)9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "ATMLOAD - bulk account onboarding/update"
+
+           PERFORM OPEN-ACCOUNT-FILE
+           OPEN INPUT LOAD-INPUT-FILE
+           OPEN OUTPUT LOAD-REPORT
+
+      *> a missing account-load.txt has to read as "zero lines",
+      *> not loop forever re-reading a file that never really opened
+           IF WS-LOAD-STAT = "35"
+               DISPLAY "account-load.txt not found - nothing to load."
+           ELSE
+               PERFORM UNTIL END-OF-LOAD-FILE
+                  READ LOAD-INPUT-FILE
+                     AT END
+                        SET END-OF-LOAD-FILE TO TRUE
+                     NOT AT END
+                        ADD 1 TO WS-LINE-NUMBER
+                        IF LOAD-INPUT-LINE NOT = SPACES
+                            PERFORM PROCESS-LOAD-LINE
+                        END-IF
+                  END-READ
+               END-PERFORM
+               CLOSE LOAD-INPUT-FILE
+           END-IF
+
+           CLOSE ACCOUNT-FILE
+           CLOSE LOAD-REPORT
+
+           DISPLAY "Accounts loaded/updated: " WS-ACCEPTED-COUNT
+           DISPLAY "Lines rejected:          " WS-REJECTED-COUNT
+           DISPLAY "See account-load-report.txt for details."
+
+           STOP RUN.
+
+
+      ******PARAGRAPHS*****************************************
+      *********************************************************
+      *These are our PARAGRAPHS that can be called from anywhere
+      * similar to functions
+
+       OPEN-ACCOUNT-FILE.
+      *> accounts.dat may not exist yet on a brand-new install -
+      *> create it on first use instead of failing the run
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCT-STAT = "35"
+               OPEN OUTPUT ACCOUNT-FILE
+               CLOSE ACCOUNT-FILE
+               OPEN I-O ACCOUNT-FILE
+           END-IF.
+
+       PROCESS-LOAD-LINE.
+           SET LINE-IS-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+
+      *> a short line leaves some receiving fields with no delimited
+      *> segment to fill - without clearing them first, they would
+      *> keep whatever the previous line's UNSTRING left behind
+           MOVE SPACES TO WS-IN-USERID WS-IN-PIN WS-IN-CHECKING
+               WS-IN-SAVINGS WS-IN-DAILYWD WS-IN-LASTWD
+
+      *> ON OVERFLOW catches a field wider than ACCOUNT-RECORD
+      *> allows (e.g. a 5-digit PIN or a USER-ID over 16 characters)
+      *> so it gets rejected instead of silently truncated to fit
+           UNSTRING LOAD-INPUT-LINE DELIMITED BY ","
+               INTO WS-IN-USERID WS-IN-PIN WS-IN-CHECKING
+                    WS-IN-SAVINGS WS-IN-DAILYWD WS-IN-LASTWD
+               ON OVERFLOW
+                   SET LINE-IS-INVALID TO TRUE
+                   MOVE "a field is wider than its account column" TO
+                       WS-REJECT-REASON
+           END-UNSTRING
+
+           IF LINE-IS-VALID
+               PERFORM VALIDATE-LOAD-LINE
+           END-IF
+
+           IF LINE-IS-VALID
+               PERFORM UPSERT-ACCOUNT
+           END-IF
+
+      *> UPSERT-ACCOUNT can still flip LINE-IS-VALID to invalid if
+      *> the WRITE/REWRITE itself fails, so this has to be checked
+      *> again rather than assuming the earlier check still holds
+           IF LINE-IS-VALID
+               ADD 1 TO WS-ACCEPTED-COUNT
+               PERFORM WRITE-ACCEPT-LINE
+           ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+               PERFORM WRITE-REJECT-LINE
+           END-IF.
+
+       VALIDATE-LOAD-LINE.
+      *> checks every field against the widths/types of
+      *> ACCOUNT-RECORD before we ever touch accounts.dat
+           IF WS-IN-USERID = SPACES
+               SET LINE-IS-INVALID TO TRUE
+               MOVE "USER-ID is blank" TO WS-REJECT-REASON
+           END-IF
+
+           IF LINE-IS-VALID AND WS-IN-PIN NOT NUMERIC
+               SET LINE-IS-INVALID TO TRUE
+               MOVE "PIN must be 4 numeric digits" TO WS-REJECT-REASON
+           END-IF
+
+           IF LINE-IS-VALID
+               MOVE FUNCTION TEST-NUMVAL(WS-IN-CHECKING) TO
+                   WS-NUMVAL-CHECK
+               IF WS-NUMVAL-CHECK NOT = 0
+                   SET LINE-IS-INVALID TO TRUE
+                   MOVE "CHECKING-BALANCE is not numeric" TO
+                       WS-REJECT-REASON
+               ELSE
+                   MOVE FUNCTION NUMVAL(WS-IN-CHECKING) TO
+                       WS-NUMVAL-AMT
+                   IF WS-NUMVAL-AMT < 0 OR WS-NUMVAL-AMT > 99999.99
+                       SET LINE-IS-INVALID TO TRUE
+                       MOVE "CHECKING-BALANCE must be 0 to 99999.99"
+                           TO WS-REJECT-REASON
+                   ELSE
+                       MOVE WS-NUMVAL-AMT TO WS-CHECKING-AMT
+                   END-IF
+               END-IF
+           END-IF
+
+           IF LINE-IS-VALID
+               MOVE FUNCTION TEST-NUMVAL(WS-IN-SAVINGS) TO
+                   WS-NUMVAL-CHECK
+               IF WS-NUMVAL-CHECK NOT = 0
+                   SET LINE-IS-INVALID TO TRUE
+                   MOVE "SAVINGS-BALANCE is not numeric" TO
+                       WS-REJECT-REASON
+               ELSE
+                   MOVE FUNCTION NUMVAL(WS-IN-SAVINGS) TO
+                       WS-NUMVAL-AMT
+                   IF WS-NUMVAL-AMT < 0 OR WS-NUMVAL-AMT > 99999.99
+                       SET LINE-IS-INVALID TO TRUE
+                       MOVE "SAVINGS-BALANCE must be 0 to 99999.99"
+                           TO WS-REJECT-REASON
+                   ELSE
+                       MOVE WS-NUMVAL-AMT TO WS-SAVINGS-AMT
+                   END-IF
+               END-IF
+           END-IF
+
+           IF LINE-IS-VALID
+               IF WS-IN-DAILYWD = SPACES
+                   MOVE 0 TO WS-DAILYWD-AMT
+               ELSE
+                   MOVE FUNCTION TEST-NUMVAL(WS-IN-DAILYWD) TO
+                       WS-NUMVAL-CHECK
+                   IF WS-NUMVAL-CHECK NOT = 0
+                       SET LINE-IS-INVALID TO TRUE
+                       MOVE "DAILY-WITHDRAW-AMOUNT is not numeric" TO
+                           WS-REJECT-REASON
+                   ELSE
+                       MOVE FUNCTION NUMVAL(WS-IN-DAILYWD) TO
+                           WS-NUMVAL-AMT
+                       IF WS-NUMVAL-AMT < 0
+                               OR WS-NUMVAL-AMT > 99999.99
+                           SET LINE-IS-INVALID TO TRUE
+                           MOVE
+                             "DAILY-WITHDRAW-AMT must be 0 to 99999.99"
+                               TO WS-REJECT-REASON
+                       ELSE
+                           MOVE WS-NUMVAL-AMT TO WS-DAILYWD-AMT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           IF LINE-IS-VALID
+               IF WS-IN-LASTWD = SPACES
+                   MOVE 0 TO WS-LASTWD-DATE
+               ELSE IF WS-IN-LASTWD(1:8) NOT NUMERIC
+                       OR FUNCTION LENGTH(
+                           FUNCTION TRIM(WS-IN-LASTWD)) NOT = 8
+                   SET LINE-IS-INVALID TO TRUE
+                   MOVE "LAST-WITHDRAW-DATE must be CCYYMMDD" TO
+                       WS-REJECT-REASON
+               ELSE
+                   MOVE WS-IN-LASTWD(1:8) TO WS-LASTWD-DATE
+               END-IF
+           END-IF.
+
+       UPSERT-ACCOUNT.
+      *> WRITE adds a brand-new account; if the key already exists
+      *> we fall back to REWRITE so the same feed can both onboard
+      *> new cards and refresh existing ones
+           MOVE WS-IN-USERID       TO USER-ID
+           MOVE WS-IN-PIN          TO PIN
+           MOVE WS-CHECKING-AMT    TO CHECKING-BALANCE
+           MOVE WS-SAVINGS-AMT     TO SAVINGS-BALANCE
+           MOVE WS-DAILYWD-AMT     TO DAILY-WITHDRAW-AMOUNT
+           MOVE WS-LASTWD-DATE     TO LAST-WITHDRAW-DATE
+
+           WRITE ACCOUNT-RECORD
+               INVALID KEY
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           SET LINE-IS-INVALID TO TRUE
+                           MOVE "unable to write account record" TO
+                               WS-REJECT-REASON
+                   END-REWRITE
+           END-WRITE.
+
+       WRITE-ACCEPT-LINE.
+           MOVE WS-LINE-NUMBER TO WS-LINE-NUMBER-TXT
+           MOVE SPACES TO LOAD-REPORT-LINE
+           STRING "Line " WS-LINE-NUMBER-TXT ": OK - account "
+               WS-IN-USERID " loaded"
+               DELIMITED BY SIZE INTO LOAD-REPORT-LINE
+           WRITE LOAD-REPORT-LINE.
+
+       WRITE-REJECT-LINE.
+           MOVE WS-LINE-NUMBER TO WS-LINE-NUMBER-TXT
+           MOVE SPACES TO LOAD-REPORT-LINE
+           STRING "Line " WS-LINE-NUMBER-TXT ": REJECTED - "
+               WS-REJECT-REASON
+               DELIMITED BY SIZE INTO LOAD-REPORT-LINE
+           WRITE LOAD-REPORT-LINE.
