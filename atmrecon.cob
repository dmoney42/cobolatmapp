@@ -0,0 +1,320 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATMRECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USER-ID
+               FILE STATUS IS WS-ACCT-STAT.
+
+           SELECT TRANSACTION-LOG ASSIGN TO "transactions.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANS-STAT.
+
+           SELECT RECON-REPORT ASSIGN TO "recon-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE
+           RECORD CONTAINS 49 CHARACTERS
+           DATA RECORD IS ACCOUNT-RECORD.
+       01 ACCOUNT-RECORD.
+           05 USER-ID             PIC X(16). *> 16 characters
+           05 PIN                 PIC X(4). *> 4 characters
+           05 CHECKING-BALANCE      PIC 9(5)V99.
+           05 SAVINGS-BALANCE       PIC 9(5)V99.
+           05 DAILY-WITHDRAW-AMOUNT PIC 9(5)V99.
+           05 LAST-WITHDRAW-DATE  PIC 9(8).
+
+       FD TRANSACTION-LOG
+           RECORD CONTAINS 38 CHARACTERS
+           DATA RECORD IS TRANSACTION-RECORD.
+       01 TRANSACTION-RECORD.
+           05 TR-TIMESTAMP      PIC X(16).
+           05 TR-CARD-LAST4     PIC X(4).
+           05 TR-TYPE           PIC X.
+           05 TR-AMOUNT         PIC 9(5)V99.
+           05 TR-NEW-BALANCE    PIC 9(5)V99.
+           05 TR-END-MARKER     PIC X(3).
+
+       *> This defines the template for the reconciliation report
+       FD RECON-REPORT.
+         01 RECON-LINE          PIC X(80).
+      *>*********************************************
+
+       WORKING-STORAGE SECTION.
+       01 TRANS-STAT          PIC XX.
+       01 WS-ACCT-STAT        PIC XX.
+
+       01 WS-EOF-FLAG          PIC X VALUE "N".
+           88 END-OF-TRANS-LOG   VALUE "Y".
+
+       01 WS-ACCT-EOF-FLAG     PIC X VALUE "N".
+           88 END-OF-ACCOUNT-FILE VALUE "Y".
+
+       *> recon run is for a single calendar day, passed as a startup
+       *> parameter in CCYYMMDD form - defaults to today if omitted
+       01 WS-TARGET-DATE       PIC 9(8).
+       01 WS-STARTUP-PARM      PIC X(20).
+
+       *> one row per distinct card (by last 4) seen in the log for
+       *> WS-TARGET-DATE - this is the running total we reconcile
+       *> against whatever is sitting in accounts.dat
+       01 WS-CARD-TABLE.
+           05 WS-CARD-ENTRY OCCURS 200 TIMES
+                             INDEXED BY WS-CARD-IDX.
+               10 WS-RC-CARD-LAST4    PIC X(4).
+               10 WS-RC-DEP-COUNT     PIC 9(5) COMP.
+               10 WS-RC-DEP-TOTAL     PIC 9(7)V99.
+               10 WS-RC-WD-COUNT      PIC 9(5) COMP.
+               10 WS-RC-WD-TOTAL      PIC 9(7)V99.
+               10 WS-RC-TR-COUNT      PIC 9(5) COMP.
+               10 WS-RC-TR-TOTAL      PIC 9(7)V99.
+               10 WS-RC-LAST-BALANCE  PIC 9(5)V99.
+               10 WS-RC-CHECKING-BAL  PIC 9(5)V99.
+               10 WS-RC-SAVINGS-BAL   PIC 9(5)V99.
+               10 WS-RC-ACCT-FOUND    PIC X VALUE "N".
+                   88 RC-ACCT-FOUND     VALUE "Y".
+
+       01 WS-CARD-COUNT         PIC 9(5) COMP VALUE 0.
+       01 WS-FOUND-IDX          PIC 9(5) COMP VALUE 0.
+       01 WS-SUB                PIC 9(5) COMP VALUE 0.
+
+       01 WS-MISMATCH-COUNT     PIC 9(5) COMP VALUE 0.
+       01 WS-DISPLAY-TOTAL      PIC Z(6).99.
+       01 WS-DISPLAY-COUNT      PIC Z(4)9.
+       01 WS-DISPLAY-BAL1       PIC Z(5).99.
+       01 WS-DISPLAY-BAL2       PIC Z(5).99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "ATMRECON - END OF DAY RECONCILIATION REPORT"
+
+      *> a target date may be supplied on the command line
+      *> (CCYYMMDD); otherwise we reconcile today's activity
+           ACCEPT WS-STARTUP-PARM FROM COMMAND-LINE
+           IF WS-STARTUP-PARM = SPACES
+               ACCEPT WS-TARGET-DATE FROM DATE YYYYMMDD
+           ELSE
+               MOVE WS-STARTUP-PARM(1:8) TO WS-TARGET-DATE
+           END-IF
+
+           PERFORM READ-TRANSACTIONS
+           PERFORM SCAN-ACCOUNTS
+           PERFORM PRINT-REPORT
+
+           DISPLAY "Reconciliation complete. " WS-MISMATCH-COUNT
+               " discrepancy(ies) found. See recon-report.txt"
+
+           STOP RUN.
+
+
+      ******PARAGRAPHS*****************************************
+      *********************************************************
+      *These are our PARAGRAPHS that can be called from anywhere
+      * similar to functions
+
+       READ-TRANSACTIONS.
+      *> builds WS-CARD-TABLE from every transactions.log entry
+      *> that falls on WS-TARGET-DATE. A missing transactions.log
+      *> (e.g. running recon before any activity) reads as zero
+      *> records, rather than spinning the loop below on status 47.
+           OPEN INPUT TRANSACTION-LOG
+
+           IF TRANS-STAT NOT = "35"
+               PERFORM UNTIL END-OF-TRANS-LOG
+                  READ TRANSACTION-LOG
+                     AT END
+                        SET END-OF-TRANS-LOG TO TRUE
+                     NOT AT END
+                        IF TR-TIMESTAMP(1:8) = WS-TARGET-DATE
+                            PERFORM ACCUMULATE-TRANSACTION
+                        END-IF
+                  END-READ
+               END-PERFORM
+
+               CLOSE TRANSACTION-LOG
+           END-IF.
+
+       ACCUMULATE-TRANSACTION.
+           PERFORM FIND-OR-ADD-CARD
+
+      *> WS-FOUND-IDX stays 0 when the table is full and this is a
+      *> card not already in it - FIND-OR-ADD-CARD already warned,
+      *> so just leave this transaction out of the report
+           IF WS-FOUND-IDX NOT = 0
+               EVALUATE TR-TYPE
+                  WHEN "D"
+                     ADD 1 TO WS-RC-DEP-COUNT(WS-FOUND-IDX)
+                     ADD TR-AMOUNT TO WS-RC-DEP-TOTAL(WS-FOUND-IDX)
+                  WHEN "W"
+                     ADD 1 TO WS-RC-WD-COUNT(WS-FOUND-IDX)
+                     ADD TR-AMOUNT TO WS-RC-WD-TOTAL(WS-FOUND-IDX)
+                  WHEN "T"
+                     ADD 1 TO WS-RC-TR-COUNT(WS-FOUND-IDX)
+                     ADD TR-AMOUNT TO WS-RC-TR-TOTAL(WS-FOUND-IDX)
+                  WHEN OTHER
+                     CONTINUE
+               END-EVALUATE
+
+      *> the log is written in chronological order, so the last
+      *> record we see for a card is its most recent balance
+               MOVE TR-NEW-BALANCE TO WS-RC-LAST-BALANCE(WS-FOUND-IDX)
+           END-IF.
+
+       FIND-OR-ADD-CARD.
+      *> sets WS-FOUND-IDX to the table row for TR-CARD-LAST4,
+      *> adding a new row the first time a card is seen
+           MOVE 0 TO WS-FOUND-IDX
+           SET WS-CARD-IDX TO 1
+           SEARCH WS-CARD-ENTRY
+              AT END
+                 CONTINUE
+              WHEN WS-RC-CARD-LAST4(WS-CARD-IDX) = TR-CARD-LAST4
+                 MOVE WS-CARD-IDX TO WS-FOUND-IDX
+           END-SEARCH
+
+           IF WS-FOUND-IDX = 0
+               IF WS-CARD-COUNT >= 200
+                   DISPLAY "WARNING: more than 200 distinct cards in "
+                       "today's activity; skipping card ****-"
+                       TR-CARD-LAST4 " in the report"
+               ELSE
+                   ADD 1 TO WS-CARD-COUNT
+                   MOVE WS-CARD-COUNT TO WS-FOUND-IDX
+                   MOVE TR-CARD-LAST4 TO
+                       WS-RC-CARD-LAST4(WS-FOUND-IDX)
+               END-IF
+           END-IF.
+
+       SCAN-ACCOUNTS.
+      *> single sequential pass over accounts.dat, matching each
+      *> account's last 4 digits against the rows built above. A
+      *> missing accounts.dat reads as zero accounts, rather than
+      *> spinning the loop below on status 47.
+           OPEN INPUT ACCOUNT-FILE
+
+           IF WS-ACCT-STAT NOT = "35"
+               PERFORM UNTIL END-OF-ACCOUNT-FILE
+                  READ ACCOUNT-FILE NEXT RECORD
+                     AT END
+                        SET END-OF-ACCOUNT-FILE TO TRUE
+                     NOT AT END
+                        PERFORM MATCH-ACCOUNT-TO-CARD
+                  END-READ
+               END-PERFORM
+
+               CLOSE ACCOUNT-FILE
+           END-IF.
+
+       MATCH-ACCOUNT-TO-CARD.
+           SET WS-CARD-IDX TO 1
+           SEARCH WS-CARD-ENTRY
+              AT END
+                 CONTINUE
+              WHEN WS-RC-CARD-LAST4(WS-CARD-IDX) = USER-ID(13:4)
+                 MOVE CHECKING-BALANCE TO
+                     WS-RC-CHECKING-BAL(WS-CARD-IDX)
+                 MOVE SAVINGS-BALANCE TO
+                     WS-RC-SAVINGS-BAL(WS-CARD-IDX)
+                 SET RC-ACCT-FOUND(WS-CARD-IDX) TO TRUE
+           END-SEARCH.
+
+       PRINT-REPORT.
+           OPEN OUTPUT RECON-REPORT
+
+           MOVE "ATM END-OF-DAY RECONCILIATION REPORT" TO RECON-LINE
+           WRITE RECON-LINE
+           MOVE SPACES TO RECON-LINE
+           STRING "Report Date: " WS-TARGET-DATE
+               DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+           MOVE "==========================================" TO
+               RECON-LINE
+           WRITE RECON-LINE
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-CARD-COUNT
+              PERFORM PRINT-CARD-LINE
+           END-PERFORM
+
+           MOVE "==========================================" TO
+               RECON-LINE
+           WRITE RECON-LINE
+
+           CLOSE RECON-REPORT.
+
+       PRINT-CARD-LINE.
+           MOVE SPACES TO RECON-LINE
+           STRING "Card ****-" WS-RC-CARD-LAST4(WS-SUB)
+               DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE WS-RC-DEP-COUNT(WS-SUB) TO WS-DISPLAY-COUNT
+           MOVE WS-RC-DEP-TOTAL(WS-SUB) TO WS-DISPLAY-TOTAL
+           MOVE SPACES TO RECON-LINE
+           STRING "  Deposits:    " WS-DISPLAY-COUNT
+               " txn(s), total $" WS-DISPLAY-TOTAL
+               DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE WS-RC-WD-COUNT(WS-SUB) TO WS-DISPLAY-COUNT
+           MOVE WS-RC-WD-TOTAL(WS-SUB) TO WS-DISPLAY-TOTAL
+           MOVE SPACES TO RECON-LINE
+           STRING "  Withdrawals: " WS-DISPLAY-COUNT
+               " txn(s), total $" WS-DISPLAY-TOTAL
+               DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE WS-RC-TR-COUNT(WS-SUB) TO WS-DISPLAY-COUNT
+           MOVE WS-RC-TR-TOTAL(WS-SUB) TO WS-DISPLAY-TOTAL
+           MOVE SPACES TO RECON-LINE
+           STRING "  Transfers:   " WS-DISPLAY-COUNT
+               " txn(s), total $" WS-DISPLAY-TOTAL
+               DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           IF NOT RC-ACCT-FOUND(WS-SUB)
+               MOVE SPACES TO RECON-LINE
+               STRING "  *** DISCREPANCY: no matching account "
+                   "found in accounts.dat ***"
+                   DELIMITED BY SIZE INTO RECON-LINE
+               WRITE RECON-LINE
+               ADD 1 TO WS-MISMATCH-COUNT
+           ELSE
+               MOVE WS-RC-CHECKING-BAL(WS-SUB) TO WS-DISPLAY-BAL1
+               MOVE WS-RC-SAVINGS-BAL(WS-SUB) TO WS-DISPLAY-BAL2
+               MOVE SPACES TO RECON-LINE
+               STRING "  accounts.dat: Checking $" WS-DISPLAY-BAL1
+                   " Savings $" WS-DISPLAY-BAL2
+                   DELIMITED BY SIZE INTO RECON-LINE
+               WRITE RECON-LINE
+
+               IF WS-RC-LAST-BALANCE(WS-SUB) NOT =
+                       WS-RC-CHECKING-BAL(WS-SUB)
+                  AND WS-RC-LAST-BALANCE(WS-SUB) NOT =
+                       WS-RC-SAVINGS-BAL(WS-SUB)
+                   MOVE WS-RC-LAST-BALANCE(WS-SUB) TO
+                       WS-DISPLAY-BAL1
+                   MOVE SPACES TO RECON-LINE
+                   STRING "  *** DISCREPANCY: last logged balance "
+                       "$" WS-DISPLAY-BAL1
+                       " matches neither Checking nor Savings ***"
+                       DELIMITED BY SIZE INTO RECON-LINE
+                   WRITE RECON-LINE
+                   ADD 1 TO WS-MISMATCH-COUNT
+               ELSE
+                   MOVE SPACES TO RECON-LINE
+                   STRING "  OK - log and account file agree"
+                       DELIMITED BY SIZE INTO RECON-LINE
+                   WRITE RECON-LINE
+               END-IF
+           END-IF
+
+           MOVE SPACES TO RECON-LINE
+           WRITE RECON-LINE.
